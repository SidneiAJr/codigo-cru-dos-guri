@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: CALCIN
+      * Purpose:  Record layout for the CALCIN.DAT batch transaction
+      *           file read by CALCBAT - one operation code plus two
+      *           operands per record.
+      * Mod-log:
+      *  09/08 RPS  Criado junto com o modo em lote do CALCBAT.
+      ******************************************************************
+       01 CALCIN-REGISTRO.
+           05 CALCIN-OPERACAO      PIC X(01).
+               88 CALCIN-OP-SOMA           VALUE "A".
+               88 CALCIN-OP-SUBTRACAO      VALUE "S".
+               88 CALCIN-OP-MULTIPLICACAO  VALUE "M".
+               88 CALCIN-OP-DIVISAO        VALUE "D".
+               88 CALCIN-OP-RESTO          VALUE "R".
+           05 CALCIN-NUM-UM         PIC X(05).
+           05 CALCIN-NUM-DOIS       PIC X(05).
