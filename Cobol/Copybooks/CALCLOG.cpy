@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: CALCLOG
+      * Purpose:  Record layout for the CALCLOG.DAT audit trail.
+      *           COPY into the FD of any front end that performs a
+      *           calculation, so every writer lays the record out
+      *           the same way.
+      * Mod-log:
+      *  09/08 RPS  Criado para o log de auditoria dos calculos.
+      ******************************************************************
+       01 CALCLOG-REGISTRO.
+           05 CALCLOG-OPERACAO        PIC X(01).
+               88 CALCLOG-OP-SOMA           VALUE "A".
+               88 CALCLOG-OP-SUBTRACAO      VALUE "S".
+               88 CALCLOG-OP-MULTIPLICACAO  VALUE "M".
+               88 CALCLOG-OP-DIVISAO        VALUE "D".
+               88 CALCLOG-OP-RESTO          VALUE "R".
+           05 CALCLOG-NUM-UM          PIC 9(05).
+           05 CALCLOG-NUM-DOIS        PIC 9(05).
+           05 CALCLOG-RESULTADO       PIC S9(07)V99.
+           05 CALCLOG-RETORNO         PIC 9(03).
+           05 CALCLOG-DATA            PIC 9(08).
+           05 CALCLOG-HORA            PIC 9(08).
