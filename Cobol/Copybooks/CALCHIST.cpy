@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: CALCHIST
+      * Purpose:  Record layout for the CALCHIST.DAT indexed history
+      *           file, keyed by CALCHIST-TRANSACAO. COPY into the FD
+      *           of any writer (CALCDOS, CALCBAT, CALC4) and into the
+      *           CALCINQ lookup program.
+      * Mod-log:
+      *  09/08 RPS  Criado para o historico indexado de calculos.
+      ******************************************************************
+       01 CALCHIST-REGISTRO.
+           05 CALCHIST-TRANSACAO      PIC 9(08).
+           05 CALCHIST-OPERACAO       PIC X(01).
+           05 CALCHIST-NUM-UM         PIC 9(05).
+           05 CALCHIST-NUM-DOIS       PIC 9(05).
+           05 CALCHIST-RESULTADO      PIC S9(07)V99.
+           05 CALCHIST-RETORNO        PIC 9(03).
+           05 CALCHIST-DATA           PIC 9(08).
+           05 CALCHIST-HORA           PIC 9(08).
