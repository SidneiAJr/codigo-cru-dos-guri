@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: CALCWS
+      * Purpose:  Common operand/result fields for the calculator
+      *           programs (soma, sutracao, Progmult, div, resto).
+      *           COPY this into WORKING-STORAGE for a stand-alone
+      *           caller or into LINKAGE SECTION for a CALLed
+      *           subprogram - the layout is the same either way so a
+      *           width change only has to be made in this one place.
+      * Mod-log:
+      *  09/08 RPS  Criado a partir dos campos antes duplicados em
+      *             soma.cbl, sutracao.cbl, mul.cbl e div.cob.
+      ******************************************************************
+       01 numero-um       PIC 9(05) VALUE ZEROS.
+       01 numero-dois     PIC 9(05) VALUE ZEROS.
+       01 resultado       PIC S9(07)V99 VALUE ZEROS.
