@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: CALCCKP
+      * Purpose:  Single-record checkpoint file holding the number of
+      *           CALCIN.DAT records already processed by CALCBAT, so
+      *           a restarted run can skip straight past the records
+      *           an earlier run already finished. CALCCKP-ULTIMA-
+      *           TRANSACAO rides along with the record count so the
+      *           CALCHIST.DAT key sequence also survives an abend -
+      *           CALCSEQ.DAT alone is only rewritten on a clean
+      *           finish, so it goes stale if the job dies mid-file.
+      * Mod-log:
+      *  09/08 RPS  Criado junto com o modo em lote do CALCBAT.
+      *  09/08 RPS  Acrescentado CALCCKP-ULTIMA-TRANSACAO para que o
+      *             restart tambem recupere a sequencia do historico.
+      ******************************************************************
+       01 CALCCKP-REGISTRO.
+           05 CALCCKP-ULTIMO-REGISTRO  PIC 9(08).
+           05 CALCCKP-ULTIMA-TRANSACAO PIC 9(08).
