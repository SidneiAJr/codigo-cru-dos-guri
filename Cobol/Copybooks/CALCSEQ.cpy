@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: CALCSEQ
+      * Purpose:  Single-record control file layout holding the last
+      *           transaction number handed out for CALCHIST.DAT.
+      *           COPY into the FD of any program that assigns
+      *           transaction numbers (CALCDOS, CALCBAT, CALC4).
+      * Mod-log:
+      *  09/08 RPS  Criado junto com o historico indexado.
+      ******************************************************************
+       01 CALCSEQ-REGISTRO.
+           05 CALCSEQ-ULTIMA-TRANSACAO  PIC 9(08).
