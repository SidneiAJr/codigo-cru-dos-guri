@@ -3,26 +3,63 @@
       * Date: 21/09
       * Purpose: calculadora
       * Tectonics: cobc
+      * Mod-log:
+      *  09/08 RPS  Convertido em subprograma (LINKAGE SECTION via
+      *             COPY CALCWS) para poder ser chamado pelo
+      *             CALCDOS/CALCBAT em vez de rodar como executavel
+      *             isolado. RETURN-CODE e setado quando ocorre
+      *             ON SIZE ERROR.
+      *  09/08 RPS  Acrescentado mul-numero-tres para multiplicacao
+      *             encadeada de tres fatores e mul-indicador-modo
+      *             para o modo percentual (acrescimo/desconto sobre
+      *             numero-um usando numero-dois como taxa).
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Progmult.
+       PROGRAM-ID. PROGMULT.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 numero-um       PIC 9 VALUE ZEROS.
-       01 numero-dois     PIC 9 VALUE ZEROS.
-       01 resultado       PIC 99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-       DISPLAY "Bem vindo ao programa de Multiplicação em Cobol"
-       DISPLAY "POR FAVOR INFORME UM NUMERO (2 DIGITOS):".
-       ACCEPT numero-um
-       DISPLAY "POR FAVOR INFORME UM NUMERO (2 DIGITOS):".
-       ACCEPT numero-dois
+       LINKAGE SECTION.
+       COPY CALCWS.
+       01 mul-numero-tres      PIC 9(05) VALUE ZEROS.
+       01 mul-indicador-modo   PIC X(01) VALUE "N".
+           88 mul-modo-normal      VALUE "N".
+           88 mul-modo-triplo      VALUE "T".
+           88 mul-modo-percentual  VALUE "P".
+       PROCEDURE DIVISION USING numero-um, numero-dois, resultado,
+           mul-numero-tres, mul-indicador-modo.
+       MOVE ZEROS TO RETURN-CODE.
+       EVALUATE TRUE
+       WHEN mul-modo-percentual
+       COMPUTE resultado =
+           numero-um + (numero-um * numero-dois / 100)
+       ON SIZE ERROR
+       MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
+       DISPLAY "ERRO RESULTADO MAIOR QUE A CAPACIDADE"
+       END-COMPUTE
+       WHEN mul-modo-triplo
+       MULTIPLY numero-um BY numero-dois GIVING resultado
+       ON SIZE ERROR
+       MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
+       DISPLAY "ERRO RESULTADO MAIOR QUE A CAPACIDADE"
+       END-MULTIPLY
+       IF RETURN-CODE = ZEROS
+       MULTIPLY resultado BY mul-numero-tres GIVING resultado
+       ON SIZE ERROR
+       MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
+       DISPLAY "ERRO RESULTADO MAIOR QUE A CAPACIDADE"
+       END-MULTIPLY
+       END-IF
+       WHEN OTHER
        MULTIPLY numero-um BY numero-dois GIVING resultado
        ON SIZE ERROR
        MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
        DISPLAY "ERRO RESULTADO MAIOR QUE A CAPACIDADE"
        END-MULTIPLY
-       DISPLAY "O RESULTADO DO CALCULO E = ",resultado
-            STOP RUN.
-       END PROGRAM Progmult.
+       END-EVALUATE
+       GOBACK.
+       END PROGRAM PROGMULT.
