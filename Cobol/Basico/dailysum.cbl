@@ -0,0 +1,153 @@
+      ******************************************************************
+      * PROGRAM-ID: DAILYSUM
+      * AUTHOR:     RICARDO P. SANTOS
+      * INSTALLATION: SETOR DE PROCESSAMENTO DE DADOS
+      * DATE-WRITTEN: 09/08/2026
+      * PURPOSE:    Le o log de auditoria CALCLOG.DAT e emite um resumo
+      *             dos calculos feitos na data de hoje - quantidade e
+      *             total acumulado do resultado, por tipo de operacao,
+      *             alem da quantidade de calculos que retornaram erro.
+      *             CALCLOG.DAT acumula o historico inteiro (e aberto
+      *             com OPEN EXTEND pelos programas que gravam nele),
+      *             entao o filtro por CALCLOG-DATA = hoje e que torna
+      *             o resumo diario em vez de um total desde sempre.
+      * TECTONICS:  cobc
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                           *
+      *----------------------------------------------------------------*
+      * DATE     INIT  DESCRICAO                                       *
+      * 09/08/26 RPS   PROGRAMA CRIADO - RESUMO DIARIO DO LOG.         *
+      * 09/08/26 RPS   FILTRADO POR CALCLOG-DATA = HOJE - O RESUMO SO  *
+      *                SOMAVA O LOG INTEIRO, NAO SO O DIA ATUAL.       *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYSUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCLOG ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CALCLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCLOG.
+       COPY CALCLOG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-CALCLOG        PIC X(02) VALUE "00".
+       77  WS-SW-FIM-ARQUIVO        PIC X(01) VALUE "N".
+           88  WS-FIM-ARQUIVO           VALUE "S".
+       77  WS-SW-CALCLOG-ABERTO     PIC X(01) VALUE "N".
+           88  WS-CALCLOG-ABERTO        VALUE "S".
+       77  WS-TOTAL-REGISTROS       PIC 9(08) VALUE ZEROS.
+       77  WS-TOTAL-ERROS           PIC 9(08) VALUE ZEROS.
+       77  WS-DATA-HOJE             PIC 9(08) VALUE ZEROS.
+
+       01  WS-RESUMO-OPERACAO.
+           05  WS-RESUMO-ENTRADA OCCURS 5 TIMES
+                   INDEXED BY WS-IDX.
+               10  WS-RESUMO-CODIGO     PIC X(01).
+               10  WS-RESUMO-NOME       PIC X(13).
+               10  WS-RESUMO-QTDE       PIC 9(08).
+               10  WS-RESUMO-TOTAL      PIC S9(09)V99.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF WS-STATUS-CALCLOG = "00"
+               PERFORM 2000-LER-REGISTRO THRU 2000-EXIT
+               PERFORM 3000-PROCESSAR-REGISTRO THRU 3000-EXIT
+                   UNTIL WS-FIM-ARQUIVO
+           END-IF.
+           PERFORM 8000-EMITIR-RESUMO THRU 8000-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INICIALIZAR - ABRE O LOG E MONTA A TABELA DE OPERACOES    *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+           DISPLAY "*************Calculadora dos guri***********".
+           DISPLAY "DAILYSUM - RESUMO DIARIO DE CALCULOS".
+           MOVE "A" TO WS-RESUMO-CODIGO(1).
+           MOVE "SOMA" TO WS-RESUMO-NOME(1).
+           MOVE "S" TO WS-RESUMO-CODIGO(2).
+           MOVE "SUBTRACAO" TO WS-RESUMO-NOME(2).
+           MOVE "M" TO WS-RESUMO-CODIGO(3).
+           MOVE "MULTIPLICACAO" TO WS-RESUMO-NOME(3).
+           MOVE "D" TO WS-RESUMO-CODIGO(4).
+           MOVE "DIVISAO" TO WS-RESUMO-NOME(4).
+           MOVE "R" TO WS-RESUMO-CODIGO(5).
+           MOVE "RESTO" TO WS-RESUMO-NOME(5).
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+               MOVE ZEROS TO WS-RESUMO-QTDE(WS-IDX)
+               MOVE ZEROS TO WS-RESUMO-TOTAL(WS-IDX)
+           END-PERFORM.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT CALCLOG.
+           IF WS-STATUS-CALCLOG NOT = "00"
+               DISPLAY "CALCLOG.DAT NAO ENCONTRADO OU VAZIO"
+           ELSE
+               MOVE "S" TO WS-SW-CALCLOG-ABERTO
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-LER-REGISTRO.
+           READ CALCLOG
+               AT END MOVE "S" TO WS-SW-FIM-ARQUIVO
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-PROCESSAR-REGISTRO - ACUMULA O REGISTRO LIDO NA LINHA DA  *
+      * TABELA CORRESPONDENTE A OPERACAO E LE O PROXIMO                *
+      *----------------------------------------------------------------*
+       3000-PROCESSAR-REGISTRO.
+           IF CALCLOG-DATA = WS-DATA-HOJE
+               ADD 1 TO WS-TOTAL-REGISTROS
+               IF CALCLOG-RETORNO NOT = ZEROS
+                   ADD 1 TO WS-TOTAL-ERROS
+               END-IF
+               PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+                   IF CALCLOG-OPERACAO = WS-RESUMO-CODIGO(WS-IDX)
+                       ADD 1 TO WS-RESUMO-QTDE(WS-IDX)
+                       ADD CALCLOG-RESULTADO TO WS-RESUMO-TOTAL(WS-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+           PERFORM 2000-LER-REGISTRO THRU 2000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-EMITIR-RESUMO - IMPRIME A CONTAGEM E O TOTAL POR OPERACAO *
+      *----------------------------------------------------------------*
+       8000-EMITIR-RESUMO.
+           DISPLAY " ".
+           DISPLAY "RESUMO DIARIO DE CALCULOS EM " WS-DATA-HOJE.
+           DISPLAY "-------------------------------------------------".
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+               DISPLAY WS-RESUMO-NOME(WS-IDX) " QTDE: "
+                   WS-RESUMO-QTDE(WS-IDX) " TOTAL: "
+                   WS-RESUMO-TOTAL(WS-IDX)
+           END-PERFORM.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "TOTAL DE CALCULOS PROCESSADOS: " WS-TOTAL-REGISTROS.
+           DISPLAY "TOTAL DE CALCULOS COM ERRO   : " WS-TOTAL-ERROS.
+       8000-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           IF WS-CALCLOG-ABERTO
+               CLOSE CALCLOG
+           END-IF.
+           DISPLAY "DAILYSUM - RESUMO ENCERRADO".
+       9000-EXIT.
+           EXIT.
