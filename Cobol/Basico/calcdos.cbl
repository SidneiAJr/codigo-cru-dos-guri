@@ -0,0 +1,471 @@
+      ******************************************************************
+      * PROGRAM-ID: CALCDOS
+      * AUTHOR:     RICARDO P. SANTOS
+      * INSTALLATION: SETOR DE PROCESSAMENTO DE DADOS
+      * DATE-WRITTEN: 09/08/2026
+      * PURPOSE:    Menu principal da calculadora dos guri. Chama os
+      *             subprogramas SOMA, SUTRACAO, PROGMULT, DIVISAO e
+      *             RESTO, grava o log de auditoria (CALCLOG.DAT) e o
+      *             historico indexado (CALCHIST.DAT) de cada calculo,
+      *             e deixa o operador repetir calculos sem precisar
+      *             reiniciar o programa a cada execucao.
+      * TECTONICS:  cobc
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                           *
+      *----------------------------------------------------------------*
+      * DATE     INIT  DESCRICAO                                       *
+      * 09/08/26 RPS   PROGRAMA CRIADO - SUBSTITUI AS QUATRO CHAMADAS  *
+      *                MANUAIS A SOMA/SUTRACAO/PROGMULT/DIVISAO POR UM *
+      *                UNICO PAINEL DE MENU.                          *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCDOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCLOG ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CALCLOG.
+           SELECT CALCHIST ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CALCHIST-TRANSACAO
+               FILE STATUS IS WS-STATUS-CALCHIST.
+           SELECT CALCSEQ ASSIGN TO "CALCSEQ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CALCSEQ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCLOG.
+       COPY CALCLOG.
+       FD  CALCHIST.
+       COPY CALCHIST.
+       FD  CALCSEQ.
+       COPY CALCSEQ.
+
+       WORKING-STORAGE SECTION.
+       COPY CALCWS.
+
+      *----------------------------------------------------------------*
+      * CAMPOS DE APOIO AO MENU E A VALIDACAO DE ENTRADA               *
+      *----------------------------------------------------------------*
+       77  WS-OPCAO                 PIC 9(01) VALUE ZEROS.
+       77  WS-ENTRADA-TEXTO         PIC X(05) VALUE SPACES.
+       77  WS-SW-CONTINUAR          PIC X(01) VALUE "S".
+           88  WS-CONTINUAR-SIM         VALUE "S" "s".
+       77  WS-SW-OUTRO-CALCULO      PIC X(01) VALUE "S".
+           88  WS-OUTRO-CALCULO-SIM     VALUE "S" "s".
+       77  WS-SW-ENTRADA-VALIDA     PIC X(01) VALUE "N".
+           88  WS-ENTRADA-VALIDA        VALUE "S".
+       77  WS-SW-MODO-MULT          PIC X(01) VALUE "1".
+           88  WS-MODO-MULT-SIMPLES     VALUE "1".
+           88  WS-MODO-MULT-TRIPLO      VALUE "2".
+           88  WS-MODO-MULT-PERCENTUAL  VALUE "3".
+       77  WS-OPERACAO-LOG          PIC X(01) VALUE SPACES.
+       77  WS-RETORNO-CALCULO       PIC 9(03) VALUE ZEROS.
+       77  WS-ULTIMA-TRANSACAO      PIC 9(08) VALUE ZEROS.
+       77  WS-DATA-ATUAL            PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-ATUAL            PIC 9(08) VALUE ZEROS.
+       77  WS-STATUS-CALCLOG        PIC X(02) VALUE "00".
+       77  WS-STATUS-CALCHIST       PIC X(02) VALUE "00".
+       77  WS-STATUS-CALCSEQ        PIC X(02) VALUE "00".
+
+      *----------------------------------------------------------------*
+      * CAMPOS PASSADOS A PROGMULT PARA O TERCEIRO FATOR E O MODO      *
+      *----------------------------------------------------------------*
+       01  mul-numero-tres          PIC 9(05) VALUE ZEROS.
+       01  mul-indicador-modo       PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-MENU THRU 2000-EXIT
+               UNTIL NOT WS-CONTINUAR-SIM.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INICIALIZAR - ABRE ARQUIVOS E LE O CONTROLE DE SEQUENCIA  *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+           DISPLAY "*************Calculadora dos guri***********".
+           DISPLAY "Bem vindo ao painel da Calculadora em Cobol".
+           PERFORM 1100-LER-CALCSEQ THRU 1100-EXIT.
+           OPEN EXTEND CALCLOG.
+           IF WS-STATUS-CALCLOG = "05" OR WS-STATUS-CALCLOG = "35"
+               OPEN OUTPUT CALCLOG
+               CLOSE CALCLOG
+               OPEN EXTEND CALCLOG
+           END-IF.
+           OPEN I-O CALCHIST.
+           IF WS-STATUS-CALCHIST = "35"
+               OPEN OUTPUT CALCHIST
+               CLOSE CALCHIST
+               OPEN I-O CALCHIST
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-LER-CALCSEQ.
+           MOVE ZEROS TO WS-ULTIMA-TRANSACAO.
+           OPEN INPUT CALCSEQ.
+           IF WS-STATUS-CALCSEQ = "00"
+               READ CALCSEQ
+                   AT END MOVE ZEROS TO WS-ULTIMA-TRANSACAO
+                   NOT AT END MOVE CALCSEQ-ULTIMA-TRANSACAO
+                       TO WS-ULTIMA-TRANSACAO
+               END-READ
+               CLOSE CALCSEQ
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESSAR-MENU - EXIBE O MENU E DESPACHA A OPCAO ESCOLHIDA*
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-MENU.
+           PERFORM 2100-EXIBIR-MENU THRU 2100-EXIT.
+           PERFORM 2200-EXECUTAR-OPCAO THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-EXIBIR-MENU.
+           DISPLAY " ".
+           DISPLAY "====== CALCULADORA DOS GURI - MENU PRINCIPAL ======".
+           DISPLAY "1 - SOMA".
+           DISPLAY "2 - SUBTRACAO".
+           DISPLAY "3 - MULTIPLICACAO".
+           DISPLAY "4 - DIVISAO".
+           DISPLAY "5 - RESTO DA DIVISAO".
+           DISPLAY "0 - SAIR".
+           DISPLAY "INFORME A OPCAO DESEJADA :".
+           ACCEPT WS-OPCAO.
+       2100-EXIT.
+           EXIT.
+
+       2200-EXECUTAR-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM 3000-PROCESSAR-SOMA THRU 3000-EXIT
+               WHEN 2
+                   PERFORM 3100-PROCESSAR-SUTRACAO THRU 3100-EXIT
+               WHEN 3
+                   PERFORM 3200-PROCESSAR-MULTIPLICACAO THRU 3200-EXIT
+               WHEN 4
+                   PERFORM 3300-PROCESSAR-DIVISAO THRU 3300-EXIT
+               WHEN 5
+                   PERFORM 3400-PROCESSAR-RESTO THRU 3400-EXIT
+               WHEN 0
+                   MOVE "N" TO WS-SW-CONTINUAR
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA, TENTE NOVAMENTE"
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-PROCESSAR-SOMA                                            *
+      *----------------------------------------------------------------*
+       3000-PROCESSAR-SOMA.
+           MOVE "S" TO WS-SW-OUTRO-CALCULO.
+           PERFORM 3010-EXECUTAR-SOMA THRU 3010-EXIT
+               UNTIL NOT WS-OUTRO-CALCULO-SIM.
+       3000-EXIT.
+           EXIT.
+
+       3010-EXECUTAR-SOMA.
+           PERFORM 4000-LER-NUMERO-UM THRU 4000-EXIT.
+           PERFORM 4100-LER-NUMERO-DOIS THRU 4100-EXIT.
+           CALL "SOMA" USING numero-um, numero-dois, resultado.
+           MOVE RETURN-CODE TO WS-RETORNO-CALCULO.
+           MOVE "A" TO WS-OPERACAO-LOG.
+           DISPLAY "O RESULTADO DO CALCULO E = " resultado.
+           PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT.
+           PERFORM 6000-PERGUNTAR-OUTRO THRU 6000-EXIT.
+       3010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3100-PROCESSAR-SUTRACAO                                        *
+      *----------------------------------------------------------------*
+       3100-PROCESSAR-SUTRACAO.
+           MOVE "S" TO WS-SW-OUTRO-CALCULO.
+           PERFORM 3110-EXECUTAR-SUTRACAO THRU 3110-EXIT
+               UNTIL NOT WS-OUTRO-CALCULO-SIM.
+       3100-EXIT.
+           EXIT.
+
+       3110-EXECUTAR-SUTRACAO.
+           PERFORM 4000-LER-NUMERO-UM THRU 4000-EXIT.
+           PERFORM 4100-LER-NUMERO-DOIS THRU 4100-EXIT.
+           CALL "SUTRACAO" USING numero-um, numero-dois, resultado.
+           MOVE RETURN-CODE TO WS-RETORNO-CALCULO.
+           MOVE "S" TO WS-OPERACAO-LOG.
+           DISPLAY "O RESULTADO DO CALCULO E = " resultado.
+           PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT.
+           PERFORM 6000-PERGUNTAR-OUTRO THRU 6000-EXIT.
+       3110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3200-PROCESSAR-MULTIPLICACAO                                   *
+      *----------------------------------------------------------------*
+       3200-PROCESSAR-MULTIPLICACAO.
+           MOVE "S" TO WS-SW-OUTRO-CALCULO.
+           PERFORM 3210-EXECUTAR-MULTIPLICACAO THRU 3210-EXIT
+               UNTIL NOT WS-OUTRO-CALCULO-SIM.
+       3200-EXIT.
+           EXIT.
+
+       3210-EXECUTAR-MULTIPLICACAO.
+           MOVE ZEROS TO mul-numero-tres.
+           MOVE "N" TO mul-indicador-modo.
+           PERFORM 3211-LER-MODO-MULTIPLICACAO THRU 3211-EXIT.
+           PERFORM 4000-LER-NUMERO-UM THRU 4000-EXIT.
+           IF WS-MODO-MULT-PERCENTUAL
+               PERFORM 4300-LER-TAXA-PERCENTUAL THRU 4300-EXIT
+           ELSE
+               PERFORM 4100-LER-NUMERO-DOIS THRU 4100-EXIT
+           END-IF.
+           IF WS-MODO-MULT-TRIPLO
+               MOVE "T" TO mul-indicador-modo
+               PERFORM 4200-LER-NUMERO-TRES THRU 4200-EXIT
+           ELSE IF WS-MODO-MULT-PERCENTUAL
+               MOVE "P" TO mul-indicador-modo
+           ELSE
+               MOVE "N" TO mul-indicador-modo
+           END-IF
+           END-IF.
+           CALL "PROGMULT" USING numero-um, numero-dois, resultado,
+               mul-numero-tres, mul-indicador-modo.
+           MOVE RETURN-CODE TO WS-RETORNO-CALCULO.
+           MOVE "M" TO WS-OPERACAO-LOG.
+           DISPLAY "O RESULTADO DO CALCULO E = " resultado.
+           PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT.
+           PERFORM 6000-PERGUNTAR-OUTRO THRU 6000-EXIT.
+       3210-EXIT.
+           EXIT.
+
+       3211-LER-MODO-MULTIPLICACAO.
+           MOVE "N" TO WS-SW-ENTRADA-VALIDA.
+           PERFORM 3212-OBTER-MODO-MULTIPLICACAO THRU 3212-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+       3211-EXIT.
+           EXIT.
+
+       3212-OBTER-MODO-MULTIPLICACAO.
+           DISPLAY "1-SIMPLES  2-TRES FATORES  3-PERCENTUAL".
+           DISPLAY "ESCOLHA O MODO DA MULTIPLICACAO :".
+           ACCEPT WS-SW-MODO-MULT.
+           IF WS-MODO-MULT-SIMPLES OR WS-MODO-MULT-TRIPLO
+                   OR WS-MODO-MULT-PERCENTUAL
+               MOVE "S" TO WS-SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "OPCAO INVALIDA, TENTE NOVAMENTE"
+           END-IF.
+       3212-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3300-PROCESSAR-DIVISAO                                         *
+      *----------------------------------------------------------------*
+       3300-PROCESSAR-DIVISAO.
+           MOVE "S" TO WS-SW-OUTRO-CALCULO.
+           PERFORM 3310-EXECUTAR-DIVISAO THRU 3310-EXIT
+               UNTIL NOT WS-OUTRO-CALCULO-SIM.
+       3300-EXIT.
+           EXIT.
+
+       3310-EXECUTAR-DIVISAO.
+           PERFORM 4000-LER-NUMERO-UM THRU 4000-EXIT.
+           PERFORM 4100-LER-NUMERO-DOIS THRU 4100-EXIT.
+           CALL "DIVISAO" USING numero-um, numero-dois, resultado.
+           MOVE RETURN-CODE TO WS-RETORNO-CALCULO.
+           MOVE "D" TO WS-OPERACAO-LOG.
+           DISPLAY "O RESULTADO DO CALCULO E = " resultado.
+           PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT.
+           PERFORM 6000-PERGUNTAR-OUTRO THRU 6000-EXIT.
+       3310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3400-PROCESSAR-RESTO                                           *
+      *----------------------------------------------------------------*
+       3400-PROCESSAR-RESTO.
+           MOVE "S" TO WS-SW-OUTRO-CALCULO.
+           PERFORM 3410-EXECUTAR-RESTO THRU 3410-EXIT
+               UNTIL NOT WS-OUTRO-CALCULO-SIM.
+       3400-EXIT.
+           EXIT.
+
+       3410-EXECUTAR-RESTO.
+           PERFORM 4000-LER-NUMERO-UM THRU 4000-EXIT.
+           PERFORM 4100-LER-NUMERO-DOIS THRU 4100-EXIT.
+           CALL "RESTO" USING numero-um, numero-dois, resultado.
+           MOVE RETURN-CODE TO WS-RETORNO-CALCULO.
+           MOVE "R" TO WS-OPERACAO-LOG.
+           DISPLAY "O RESULTADO DO CALCULO E = " resultado.
+           PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT.
+           PERFORM 6000-PERGUNTAR-OUTRO THRU 6000-EXIT.
+       3410-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000/4100/4200 - LEITURA DE OPERANDOS COM VALIDACAO NUMERICA   *
+      *----------------------------------------------------------------*
+       4000-LER-NUMERO-UM.
+           MOVE "N" TO WS-SW-ENTRADA-VALIDA.
+           PERFORM 4010-OBTER-NUMERO-UM THRU 4010-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+       4000-EXIT.
+           EXIT.
+
+       4010-OBTER-NUMERO-UM.
+           MOVE SPACES TO WS-ENTRADA-TEXTO.
+           DISPLAY "POR FAVOR INFORME UM NUMERO (5 DIGITOS):".
+           ACCEPT WS-ENTRADA-TEXTO.
+           IF WS-ENTRADA-TEXTO IS NUMERIC
+               MOVE WS-ENTRADA-TEXTO TO numero-um
+               MOVE "S" TO WS-SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE APENAS NUMEROS"
+           END-IF.
+       4010-EXIT.
+           EXIT.
+
+       4100-LER-NUMERO-DOIS.
+           MOVE "N" TO WS-SW-ENTRADA-VALIDA.
+           PERFORM 4110-OBTER-NUMERO-DOIS THRU 4110-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+       4100-EXIT.
+           EXIT.
+
+       4110-OBTER-NUMERO-DOIS.
+           MOVE SPACES TO WS-ENTRADA-TEXTO.
+           DISPLAY "POR FAVOR INFORME UM NUMERO (5 DIGITOS):".
+           ACCEPT WS-ENTRADA-TEXTO.
+           IF WS-ENTRADA-TEXTO IS NUMERIC
+               MOVE WS-ENTRADA-TEXTO TO numero-dois
+               MOVE "S" TO WS-SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE APENAS NUMEROS"
+           END-IF.
+       4110-EXIT.
+           EXIT.
+
+       4200-LER-NUMERO-TRES.
+           MOVE "N" TO WS-SW-ENTRADA-VALIDA.
+           PERFORM 4210-OBTER-NUMERO-TRES THRU 4210-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+       4200-EXIT.
+           EXIT.
+
+       4210-OBTER-NUMERO-TRES.
+           MOVE SPACES TO WS-ENTRADA-TEXTO.
+           DISPLAY "INFORME O TERCEIRO FATOR (5 DIGITOS):".
+           ACCEPT WS-ENTRADA-TEXTO.
+           IF WS-ENTRADA-TEXTO IS NUMERIC
+               MOVE WS-ENTRADA-TEXTO TO mul-numero-tres
+               MOVE "S" TO WS-SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE APENAS NUMEROS"
+           END-IF.
+       4210-EXIT.
+           EXIT.
+
+       4300-LER-TAXA-PERCENTUAL.
+           MOVE "N" TO WS-SW-ENTRADA-VALIDA.
+           PERFORM 4310-OBTER-TAXA-PERCENTUAL THRU 4310-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+       4300-EXIT.
+           EXIT.
+
+       4310-OBTER-TAXA-PERCENTUAL.
+           MOVE SPACES TO WS-ENTRADA-TEXTO.
+           DISPLAY "INFORME A TAXA PERCENTUAL (5 DIGITOS, EX: "
+               "00015 = 15%):".
+           ACCEPT WS-ENTRADA-TEXTO.
+           IF WS-ENTRADA-TEXTO IS NUMERIC
+               MOVE WS-ENTRADA-TEXTO TO numero-dois
+               MOVE "S" TO WS-SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE APENAS NUMEROS"
+           END-IF.
+       4310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-PERGUNTAR-OUTRO - LACO "CALCULAR OUTRO" E NOVA TENTATIVA  *
+      * APOS UM CALCULO COM ERRO (RETURN-CODE <> 0)                    *
+      *----------------------------------------------------------------*
+       6000-PERGUNTAR-OUTRO.
+           IF WS-RETORNO-CALCULO NOT = ZEROS
+               DISPLAY "O CALCULO ANTERIOR FALHOU, TENTE NOVAMENTE"
+               MOVE "S" TO WS-SW-OUTRO-CALCULO
+           ELSE
+               DISPLAY "DESEJA FAZER OUTRO CALCULO (S/N)?"
+               ACCEPT WS-SW-OUTRO-CALCULO
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-GRAVAR-CALCULO - GRAVA O LOG DE AUDITORIA E O HISTORICO   *
+      *----------------------------------------------------------------*
+       7000-GRAVAR-CALCULO.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+           PERFORM 7100-GRAVAR-LOG THRU 7100-EXIT.
+           PERFORM 7200-GRAVAR-HISTORICO THRU 7200-EXIT.
+       7000-EXIT.
+           EXIT.
+
+       7100-GRAVAR-LOG.
+           MOVE WS-OPERACAO-LOG TO CALCLOG-OPERACAO.
+           MOVE numero-um TO CALCLOG-NUM-UM.
+           MOVE numero-dois TO CALCLOG-NUM-DOIS.
+           MOVE resultado TO CALCLOG-RESULTADO.
+           MOVE WS-RETORNO-CALCULO TO CALCLOG-RETORNO.
+           MOVE WS-DATA-ATUAL TO CALCLOG-DATA.
+           MOVE WS-HORA-ATUAL TO CALCLOG-HORA.
+           WRITE CALCLOG-REGISTRO.
+       7100-EXIT.
+           EXIT.
+
+       7200-GRAVAR-HISTORICO.
+           ADD 1 TO WS-ULTIMA-TRANSACAO.
+           MOVE WS-ULTIMA-TRANSACAO TO CALCHIST-TRANSACAO.
+           MOVE WS-OPERACAO-LOG TO CALCHIST-OPERACAO.
+           MOVE numero-um TO CALCHIST-NUM-UM.
+           MOVE numero-dois TO CALCHIST-NUM-DOIS.
+           MOVE resultado TO CALCHIST-RESULTADO.
+           MOVE WS-RETORNO-CALCULO TO CALCHIST-RETORNO.
+           MOVE WS-DATA-ATUAL TO CALCHIST-DATA.
+           MOVE WS-HORA-ATUAL TO CALCHIST-HORA.
+           WRITE CALCHIST-REGISTRO
+               INVALID KEY
+                   DISPLAY "TRANSACAO " CALCHIST-TRANSACAO
+                       " JA EXISTE EM CALCHIST.DAT - REGISTRO PERDIDO"
+           END-WRITE.
+       7200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-FINALIZAR - FECHA ARQUIVOS E ATUALIZA O CONTROLE DE       *
+      * SEQUENCIA DE TRANSACOES                                        *
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+           CLOSE CALCLOG.
+           CLOSE CALCHIST.
+           OPEN OUTPUT CALCSEQ.
+           MOVE WS-ULTIMA-TRANSACAO TO CALCSEQ-ULTIMA-TRANSACAO.
+           WRITE CALCSEQ-REGISTRO.
+           CLOSE CALCSEQ.
+           DISPLAY "ENCERRANDO A CALCULADORA DOS GURI. ATE LOGO!".
+       9000-EXIT.
+           EXIT.
