@@ -1,28 +1,29 @@
       ******************************************************************
       * Author:Albertaodasmassa
       * Date:21/09
-      * Purpose:
+      * Purpose: Soma de dois numeros.
       * Tectonics: cobc
+      * Mod-log:
+      *  09/08 RPS  Convertido em subprograma (PROGRAM-ID proprio,
+      *             LINKAGE SECTION via COPY CALCWS) para poder ser
+      *             chamado pelo CALCDOS/CALCBAT em vez de rodar como
+      *             executavel isolado. RETURN-CODE e setado quando
+      *             ocorre ON SIZE ERROR.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. soma.
+       PROGRAM-ID. SOMA.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 numero-um       PIC 9 VALUE ZEROS.
-       01 numero-dois     PIC 9 VALUE ZEROS.
-       01 resultado       PIC 99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-       DISPLAY "Bem vindo ao programa de Soma em Cobol"
-       DISPLAY "POR FAVOR INFORME UM NUMERO (2 DIGITOS):".
-       ACCEPT numero-um
-       DISPLAY "POR FAVOR INFORME UM NUMERO (2 DIGITOS):".
-       ACCEPT numero-dois
+       LINKAGE SECTION.
+       COPY CALCWS.
+       PROCEDURE DIVISION USING numero-um, numero-dois, resultado.
+       MOVE ZEROS TO RETURN-CODE.
        ADD numero-um TO numero-dois GIVING resultado
        ON SIZE ERROR
        MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
        DISPLAY "ERRO RESULTADO MAIOR QUE A CAPACIDADE"
        END-ADD
-       DISPLAY "O RESULTADO DO CALCULO E = ",resultado
-            STOP RUN.
-       END PROGRAM soma.
+       GOBACK.
+       END PROGRAM SOMA.
