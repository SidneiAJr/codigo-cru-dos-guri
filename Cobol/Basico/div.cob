@@ -1,23 +1,37 @@
+      ******************************************************************
+      * Mod-log:
+      *  09/08 RPS  Convertido em subprograma (PROGRAM-ID proprio,
+      *             LINKAGE SECTION via COPY CALCWS) para poder ser
+      *             chamado pelo CALCDOS/CALCBAT em vez de rodar como
+      *             executavel isolado. resultado agora vem do
+      *             copybook com casas decimais (S9(07)V99), entao o
+      *             quociente real e devolvido em vez de um inteiro
+      *             truncado. Divisao por zero passou a ter uma
+      *             mensagem propria, em vez de cair na mesma
+      *             mensagem de estouro de capacidade usada pelo
+      *             ON SIZE ERROR. RETURN-CODE e setado em qualquer
+      *             uma das duas falhas.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. soma.
+       PROGRAM-ID. DIVISAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 numero-um       PIC 9 VALUE ZEROS.
-       01 numero-dois     PIC 9 VALUE ZEROS.
-       01 resultado       PIC 999 VALUE ZEROS.
-       PROCEDURE DIVISION.
-       DISPLAY "*************Calculadora dos guri***********"
-       DISPLAY "Bem vindo ao programa de Soma em Cobol"
-       DISPLAY "POR FAVOR INFORME UM NUMERO :".
-       ACCEPT numero-um
-       DISPLAY "POR FAVOR INFORME UM NUMERO :".
-       ACCEPT numero-dois
+       LINKAGE SECTION.
+       COPY CALCWS.
+       PROCEDURE DIVISION USING numero-um, numero-dois, resultado.
+       MOVE ZEROS TO RETURN-CODE.
+       IF numero-dois = ZEROS
+       MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
+       DISPLAY "DIVISAO POR ZERO NAO PERMITIDA"
+       GOBACK
+       END-IF
        DIVIDE numero-um BY numero-dois GIVING resultado
        ON SIZE ERROR
        MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
        DISPLAY "ERRO RESULTADO MAIOR QUE A CAPACIDADE"
        END-DIVIDE
-       DISPLAY "O RESULTADO DO CALCULO E = ",resultado
-            STOP RUN.
-       END PROGRAM soma.
+       GOBACK.
+       END PROGRAM DIVISAO.
