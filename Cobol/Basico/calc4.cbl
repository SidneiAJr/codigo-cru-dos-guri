@@ -0,0 +1,268 @@
+      ******************************************************************
+      * PROGRAM-ID: CALC4
+      * AUTHOR:     RICARDO P. SANTOS
+      * INSTALLATION: SETOR DE PROCESSAMENTO DE DADOS
+      * DATE-WRITTEN: 09/08/2026
+      * PURPOSE:    Recebe um unico par de operandos, aplica as quatro
+      *             operacoes basicas (soma, subtracao, multiplicacao e
+      *             divisao) sobre eles e imprime um relatorio unico
+      *             consolidado com os quatro resultados, gravando cada
+      *             um no log de auditoria e no historico indexado da
+      *             mesma forma que o CALCDOS e o CALCBAT.
+      * TECTONICS:  cobc
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                           *
+      *----------------------------------------------------------------*
+      * DATE     INIT  DESCRICAO                                       *
+      * 09/08/26 RPS   PROGRAMA CRIADO - RELATORIO DE 4 OPERACOES.     *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCLOG ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CALCLOG.
+           SELECT CALCHIST ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CALCHIST-TRANSACAO
+               FILE STATUS IS WS-STATUS-CALCHIST.
+           SELECT CALCSEQ ASSIGN TO "CALCSEQ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CALCSEQ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCLOG.
+       COPY CALCLOG.
+       FD  CALCHIST.
+       COPY CALCHIST.
+       FD  CALCSEQ.
+       COPY CALCSEQ.
+
+       WORKING-STORAGE SECTION.
+       COPY CALCWS.
+
+       77  WS-STATUS-CALCLOG        PIC X(02) VALUE "00".
+       77  WS-STATUS-CALCHIST       PIC X(02) VALUE "00".
+       77  WS-STATUS-CALCSEQ        PIC X(02) VALUE "00".
+       77  WS-ULTIMA-TRANSACAO      PIC 9(08) VALUE ZEROS.
+       77  WS-OPERACAO-LOG          PIC X(01) VALUE SPACES.
+       77  WS-RETORNO-CALCULO       PIC 9(03) VALUE ZEROS.
+       77  WS-DATA-ATUAL            PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-ATUAL            PIC 9(08) VALUE ZEROS.
+       77  WS-SW-ENTRADA-VALIDA     PIC X(01) VALUE "N".
+           88  WS-ENTRADA-VALIDA        VALUE "S".
+       77  WS-ENTRADA-TEXTO         PIC X(05) VALUE SPACES.
+
+       01  mul-numero-tres          PIC 9(05) VALUE ZEROS.
+       01  mul-indicador-modo       PIC X(01) VALUE "N".
+
+       01  REL-LINHA-RESULTADO.
+           05  REL-OPERACAO         PIC X(13) VALUE SPACES.
+           05  REL-RESULTADO        PIC -(7)9.99.
+           05  REL-RETORNO-TEXTO    PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-OBTER-OPERANDOS THRU 2000-EXIT.
+           PERFORM 3000-EMITIR-CABECALHO THRU 3000-EXIT.
+           PERFORM 4000-PROCESSAR-SOMA THRU 4000-EXIT.
+           PERFORM 4100-PROCESSAR-SUBTRACAO THRU 4100-EXIT.
+           PERFORM 4200-PROCESSAR-MULTIPLICACAO THRU 4200-EXIT.
+           PERFORM 4300-PROCESSAR-DIVISAO THRU 4300-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INICIALIZAR - ABRE OS ARQUIVOS DE LOG, HISTORICO E        *
+      * SEQUENCIA DE TRANSACAO                                         *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+           DISPLAY "*************Calculadora dos guri***********".
+           DISPLAY "CALC4 - RELATORIO CONSOLIDADO DE 4 OPERACOES".
+           MOVE ZEROS TO WS-ULTIMA-TRANSACAO.
+           OPEN INPUT CALCSEQ.
+           IF WS-STATUS-CALCSEQ = "00"
+               READ CALCSEQ
+                   AT END MOVE ZEROS TO WS-ULTIMA-TRANSACAO
+                   NOT AT END MOVE CALCSEQ-ULTIMA-TRANSACAO
+                       TO WS-ULTIMA-TRANSACAO
+               END-READ
+               CLOSE CALCSEQ
+           END-IF.
+           OPEN EXTEND CALCLOG.
+           IF WS-STATUS-CALCLOG = "05" OR WS-STATUS-CALCLOG = "35"
+               OPEN OUTPUT CALCLOG
+               CLOSE CALCLOG
+               OPEN EXTEND CALCLOG
+           END-IF.
+           OPEN I-O CALCHIST.
+           IF WS-STATUS-CALCHIST = "35"
+               OPEN OUTPUT CALCHIST
+               CLOSE CALCHIST
+               OPEN I-O CALCHIST
+           END-IF.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-OBTER-OPERANDOS - LE OS DOIS OPERANDOS COM VALIDACAO      *
+      *----------------------------------------------------------------*
+       2000-OBTER-OPERANDOS.
+           MOVE "N" TO WS-SW-ENTRADA-VALIDA.
+           PERFORM 2100-LER-NUMERO-UM THRU 2100-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+           MOVE "N" TO WS-SW-ENTRADA-VALIDA.
+           PERFORM 2200-LER-NUMERO-DOIS THRU 2200-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-NUMERO-UM.
+           MOVE SPACES TO WS-ENTRADA-TEXTO.
+           DISPLAY "POR FAVOR INFORME O 1 NUMERO (5 DIGITOS):".
+           ACCEPT WS-ENTRADA-TEXTO.
+           IF WS-ENTRADA-TEXTO IS NUMERIC
+               MOVE WS-ENTRADA-TEXTO TO numero-um
+               MOVE "S" TO WS-SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE APENAS NUMEROS"
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-LER-NUMERO-DOIS.
+           MOVE SPACES TO WS-ENTRADA-TEXTO.
+           DISPLAY "POR FAVOR INFORME O 2 NUMERO (5 DIGITOS):".
+           ACCEPT WS-ENTRADA-TEXTO.
+           IF WS-ENTRADA-TEXTO IS NUMERIC
+               MOVE WS-ENTRADA-TEXTO TO numero-dois
+               MOVE "S" TO WS-SW-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "ENTRADA INVALIDA - DIGITE APENAS NUMEROS"
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       3000-EMITIR-CABECALHO.
+           DISPLAY " ".
+           DISPLAY "RELATORIO CONSOLIDADO - OPERANDO1: " numero-um
+               " OPERANDO2: " numero-dois.
+           DISPLAY "-------------------------------------------------".
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000/4100/4200/4300 - UMA OPERACAO POR PARAGRAFO, CADA UMA     *
+      * CHAMANDO O SEU SUBPROGRAMA, IMPRIMINDO A LINHA DO RELATORIO E  *
+      * GRAVANDO O LOG E O HISTORICO                                   *
+      *----------------------------------------------------------------*
+       4000-PROCESSAR-SOMA.
+           MOVE ZEROS TO resultado.
+           CALL "SOMA" USING numero-um, numero-dois, resultado.
+           MOVE "A" TO WS-OPERACAO-LOG.
+           MOVE "SOMA" TO REL-OPERACAO.
+           PERFORM 5000-IMPRIMIR-LINHA THRU 5000-EXIT.
+           PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+       4100-PROCESSAR-SUBTRACAO.
+           MOVE ZEROS TO resultado.
+           CALL "SUTRACAO" USING numero-um, numero-dois, resultado.
+           MOVE "S" TO WS-OPERACAO-LOG.
+           MOVE "SUBTRACAO" TO REL-OPERACAO.
+           PERFORM 5000-IMPRIMIR-LINHA THRU 5000-EXIT.
+           PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT.
+       4100-EXIT.
+           EXIT.
+
+       4200-PROCESSAR-MULTIPLICACAO.
+           MOVE ZEROS TO resultado.
+           MOVE ZEROS TO mul-numero-tres.
+           MOVE "N" TO mul-indicador-modo.
+           CALL "PROGMULT" USING numero-um, numero-dois, resultado,
+               mul-numero-tres, mul-indicador-modo.
+           MOVE "M" TO WS-OPERACAO-LOG.
+           MOVE "MULTIPLICACAO" TO REL-OPERACAO.
+           PERFORM 5000-IMPRIMIR-LINHA THRU 5000-EXIT.
+           PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT.
+       4200-EXIT.
+           EXIT.
+
+       4300-PROCESSAR-DIVISAO.
+           MOVE ZEROS TO resultado.
+           CALL "DIVISAO" USING numero-um, numero-dois, resultado.
+           MOVE "D" TO WS-OPERACAO-LOG.
+           MOVE "DIVISAO" TO REL-OPERACAO.
+           PERFORM 5000-IMPRIMIR-LINHA THRU 5000-EXIT.
+           PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT.
+       4300-EXIT.
+           EXIT.
+
+       5000-IMPRIMIR-LINHA.
+           MOVE RETURN-CODE TO WS-RETORNO-CALCULO.
+           MOVE resultado TO REL-RESULTADO.
+           IF WS-RETORNO-CALCULO NOT = ZEROS
+               MOVE "FALHOU" TO REL-RETORNO-TEXTO
+           ELSE
+               MOVE SPACES TO REL-RETORNO-TEXTO
+           END-IF.
+           DISPLAY REL-OPERACAO ": " REL-RESULTADO " " REL-RETORNO-TEXTO.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-GRAVAR-CALCULO - GRAVA O LOG DE AUDITORIA E O HISTORICO   *
+      *----------------------------------------------------------------*
+       7000-GRAVAR-CALCULO.
+           MOVE WS-OPERACAO-LOG TO CALCLOG-OPERACAO.
+           MOVE numero-um TO CALCLOG-NUM-UM.
+           MOVE numero-dois TO CALCLOG-NUM-DOIS.
+           MOVE resultado TO CALCLOG-RESULTADO.
+           MOVE WS-RETORNO-CALCULO TO CALCLOG-RETORNO.
+           MOVE WS-DATA-ATUAL TO CALCLOG-DATA.
+           MOVE WS-HORA-ATUAL TO CALCLOG-HORA.
+           WRITE CALCLOG-REGISTRO.
+           ADD 1 TO WS-ULTIMA-TRANSACAO.
+           MOVE WS-ULTIMA-TRANSACAO TO CALCHIST-TRANSACAO.
+           MOVE WS-OPERACAO-LOG TO CALCHIST-OPERACAO.
+           MOVE numero-um TO CALCHIST-NUM-UM.
+           MOVE numero-dois TO CALCHIST-NUM-DOIS.
+           MOVE resultado TO CALCHIST-RESULTADO.
+           MOVE WS-RETORNO-CALCULO TO CALCHIST-RETORNO.
+           MOVE WS-DATA-ATUAL TO CALCHIST-DATA.
+           MOVE WS-HORA-ATUAL TO CALCHIST-HORA.
+           WRITE CALCHIST-REGISTRO
+               INVALID KEY
+                   DISPLAY "TRANSACAO " CALCHIST-TRANSACAO
+                       " JA EXISTE EM CALCHIST.DAT - REGISTRO PERDIDO"
+           END-WRITE.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-FINALIZAR - FECHA ARQUIVOS E ATUALIZA O CONTROLE DE       *
+      * SEQUENCIA DE TRANSACOES                                        *
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+           DISPLAY "-------------------------------------------------".
+           CLOSE CALCLOG.
+           CLOSE CALCHIST.
+           OPEN OUTPUT CALCSEQ.
+           MOVE WS-ULTIMA-TRANSACAO TO CALCSEQ-ULTIMA-TRANSACAO.
+           WRITE CALCSEQ-REGISTRO.
+           CLOSE CALCSEQ.
+           DISPLAY "CALC4 - RELATORIO ENCERRADO".
+       9000-EXIT.
+           EXIT.
