@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Author: Albertaodasmassa
+      * Date: 09/08
+      * Purpose: Resto (modulo) de uma divisao.
+      * Tectonics: cobc
+      * Mod-log:
+      *  09/08 RPS  Criado a partir do mesmo desenho de div.cob
+      *             (mesmos campos de operando via COPY CALCWS, mesmo
+      *             padrao de ON SIZE ERROR), usando
+      *             DIVIDE...GIVING...REMAINDER para devolver o resto
+      *             da divisao em vez do quociente. Usado pelos
+      *             fechamentos em lote que precisam saber o que
+      *             sobra ao dividir uma quantidade em lotes inteiros.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTO.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 resto-quociente      PIC S9(07)V99 VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY CALCWS.
+       PROCEDURE DIVISION USING numero-um, numero-dois, resultado.
+       MOVE ZEROS TO RETURN-CODE.
+       IF numero-dois = ZEROS
+       MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
+       DISPLAY "DIVISAO POR ZERO NAO PERMITIDA"
+       GOBACK
+       END-IF
+       DIVIDE numero-um BY numero-dois
+           GIVING resto-quociente REMAINDER resultado
+       ON SIZE ERROR
+       MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
+       DISPLAY "ERRO RESULTADO MAIOR QUE A CAPACIDADE"
+       END-DIVIDE
+       GOBACK.
+       END PROGRAM RESTO.
