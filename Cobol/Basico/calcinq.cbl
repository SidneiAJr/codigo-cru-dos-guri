@@ -0,0 +1,109 @@
+      ******************************************************************
+      * PROGRAM-ID: CALCINQ
+      * AUTHOR:     RICARDO P. SANTOS
+      * INSTALLATION: SETOR DE PROCESSAMENTO DE DADOS
+      * DATE-WRITTEN: 09/08/2026
+      * PURPOSE:    Consulta avulsa ao historico de calculos gravado em
+      *             CALCHIST.DAT, por numero de transacao, para quem
+      *             precisar conferir um calculo ja realizado sem abrir
+      *             o CALCDOS.
+      * TECTONICS:  cobc
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                           *
+      *----------------------------------------------------------------*
+      * DATE     INIT  DESCRICAO                                       *
+      * 09/08/26 RPS   PROGRAMA CRIADO - CONSULTA AO HISTORICO.        *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCHIST ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CALCHIST-TRANSACAO
+               FILE STATUS IS WS-STATUS-CALCHIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCHIST.
+       COPY CALCHIST.
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-CALCHIST       PIC X(02) VALUE "00".
+       77  WS-SW-CONTINUAR          PIC X(01) VALUE "S".
+           88  WS-CONTINUAR-CONSULTA    VALUE "S".
+       77  WS-SW-CALCHIST-ABERTO    PIC X(01) VALUE "N".
+           88  WS-CALCHIST-ABERTO       VALUE "S".
+       77  WS-OPERACAO-DESCRICAO    PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF WS-STATUS-CALCHIST = "00"
+               PERFORM 2000-CONSULTAR THRU 2000-EXIT
+                   UNTIL NOT WS-CONTINUAR-CONSULTA
+           END-IF.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           DISPLAY "*************Calculadora dos guri***********".
+           DISPLAY "CALCINQ - CONSULTA AO HISTORICO DE CALCULOS".
+           OPEN INPUT CALCHIST.
+           IF WS-STATUS-CALCHIST NOT = "00"
+               DISPLAY "CALCHIST.DAT NAO ENCONTRADO OU VAZIO"
+           ELSE
+               MOVE "S" TO WS-SW-CALCHIST-ABERTO
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-CONSULTAR.
+           DISPLAY "INFORME O NUMERO DA TRANSACAO (0 PARA SAIR):".
+           ACCEPT CALCHIST-TRANSACAO.
+           IF CALCHIST-TRANSACAO = ZEROS
+               MOVE "N" TO WS-SW-CONTINUAR
+           ELSE
+               READ CALCHIST
+                   KEY IS CALCHIST-TRANSACAO
+                   INVALID KEY
+                       DISPLAY "TRANSACAO NAO ENCONTRADA"
+                   NOT INVALID KEY
+                       PERFORM 2100-EXIBIR-REGISTRO THRU 2100-EXIT
+               END-READ
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-EXIBIR-REGISTRO.
+           EVALUATE CALCHIST-OPERACAO
+               WHEN "A" MOVE "SOMA"          TO WS-OPERACAO-DESCRICAO
+               WHEN "S" MOVE "SUBTRACAO"     TO WS-OPERACAO-DESCRICAO
+               WHEN "M" MOVE "MULTIPLICACAO" TO WS-OPERACAO-DESCRICAO
+               WHEN "D" MOVE "DIVISAO"       TO WS-OPERACAO-DESCRICAO
+               WHEN "R" MOVE "RESTO"         TO WS-OPERACAO-DESCRICAO
+               WHEN OTHER MOVE "DESCONHECIDA" TO WS-OPERACAO-DESCRICAO
+           END-EVALUATE.
+           DISPLAY "TRANSACAO : " CALCHIST-TRANSACAO.
+           DISPLAY "OPERACAO  : " WS-OPERACAO-DESCRICAO.
+           DISPLAY "OPERANDO1 : " CALCHIST-NUM-UM.
+           DISPLAY "OPERANDO2 : " CALCHIST-NUM-DOIS.
+           DISPLAY "RESULTADO : " CALCHIST-RESULTADO.
+           DISPLAY "RETORNO   : " CALCHIST-RETORNO.
+           DISPLAY "DATA/HORA : " CALCHIST-DATA " / " CALCHIST-HORA.
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           IF WS-CALCHIST-ABERTO
+               CLOSE CALCHIST
+           END-IF.
+           DISPLAY "CALCINQ - CONSULTA ENCERRADA".
+       9000-EXIT.
+           EXIT.
