@@ -0,0 +1,323 @@
+      ******************************************************************
+      * PROGRAM-ID: CALCBAT
+      * AUTHOR:     RICARDO P. SANTOS
+      * INSTALLATION: SETOR DE PROCESSAMENTO DE DADOS
+      * DATE-WRITTEN: 09/08/2026
+      * PURPOSE:    Executa em lote, sem operador, uma fila de calculos
+      *             lida de CALCIN.DAT (codigo da operacao + dois
+      *             operandos por registro), chamando os mesmos
+      *             subprogramas usados pelo CALCDOS e gravando o
+      *             mesmo log de auditoria e historico indexado. Grava
+      *             um checkpoint a cada registro processado, para que
+      *             uma reexecucao apos um abend continue de onde
+      *             parou em vez de reprocessar o arquivo inteiro.
+      * TECTONICS:  cobc
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                           *
+      *----------------------------------------------------------------*
+      * DATE     INIT  DESCRICAO                                       *
+      * 09/08/26 RPS   PROGRAMA CRIADO - JANELA NOTURNA DE CALCULOS.   *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCIN ASSIGN TO "CALCIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CALCIN.
+           SELECT CALCLOG ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CALCLOG.
+           SELECT CALCHIST ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CALCHIST-TRANSACAO
+               FILE STATUS IS WS-STATUS-CALCHIST.
+           SELECT CALCSEQ ASSIGN TO "CALCSEQ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CALCSEQ.
+           SELECT CALCCKP ASSIGN TO "CALCCKP.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CALCCKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCIN.
+       COPY CALCIN.
+       FD  CALCLOG.
+       COPY CALCLOG.
+       FD  CALCHIST.
+       COPY CALCHIST.
+       FD  CALCSEQ.
+       COPY CALCSEQ.
+       FD  CALCCKP.
+       COPY CALCCKP.
+
+       WORKING-STORAGE SECTION.
+       COPY CALCWS.
+
+       77  WS-SW-FIM-ARQUIVO        PIC X(01) VALUE "N".
+           88  WS-FIM-ARQUIVO           VALUE "S".
+       77  WS-SW-CALCIN-ABERTO      PIC X(01) VALUE "N".
+           88  WS-CALCIN-ABERTO         VALUE "S".
+       77  WS-CONTADOR-REGISTRO     PIC 9(08) VALUE ZEROS.
+       77  WS-ULTIMO-PROCESSADO     PIC 9(08) VALUE ZEROS.
+       77  WS-OPERACAO-LOG          PIC X(01) VALUE SPACES.
+       77  WS-RETORNO-CALCULO       PIC 9(03) VALUE ZEROS.
+       77  WS-ULTIMA-TRANSACAO      PIC 9(08) VALUE ZEROS.
+       77  WS-DATA-ATUAL            PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-ATUAL            PIC 9(08) VALUE ZEROS.
+       77  WS-SW-REGISTRO-VALIDO    PIC X(01) VALUE "N".
+           88  WS-REGISTRO-VALIDO       VALUE "S".
+       77  WS-STATUS-CALCIN         PIC X(02) VALUE "00".
+       77  WS-STATUS-CALCLOG        PIC X(02) VALUE "00".
+       77  WS-STATUS-CALCHIST       PIC X(02) VALUE "00".
+       77  WS-STATUS-CALCSEQ        PIC X(02) VALUE "00".
+       77  WS-STATUS-CALCCKP        PIC X(02) VALUE "00".
+
+       01  mul-numero-tres          PIC 9(05) VALUE ZEROS.
+       01  mul-indicador-modo       PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR-ARQUIVO THRU 2000-EXIT
+               UNTIL WS-FIM-ARQUIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INICIALIZAR - ABRE OS ARQUIVOS, LE OS CONTROLES E PULA OS *
+      * REGISTROS JA PROCESSADOS EM UMA EXECUCAO ANTERIOR              *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+           DISPLAY "*************Calculadora dos guri***********".
+           DISPLAY "CALCBAT - PROCESSAMENTO EM LOTE DE CALCULOS".
+           PERFORM 1100-LER-CALCSEQ THRU 1100-EXIT.
+           PERFORM 1200-LER-CALCCKP THRU 1200-EXIT.
+           OPEN INPUT CALCIN.
+           IF WS-STATUS-CALCIN NOT = "00"
+               DISPLAY "CALCIN.DAT NAO ENCONTRADO - ENCERRANDO"
+               MOVE "S" TO WS-SW-FIM-ARQUIVO
+           ELSE
+               MOVE "S" TO WS-SW-CALCIN-ABERTO
+               OPEN EXTEND CALCLOG
+               IF WS-STATUS-CALCLOG = "05" OR WS-STATUS-CALCLOG = "35"
+                   OPEN OUTPUT CALCLOG
+                   CLOSE CALCLOG
+                   OPEN EXTEND CALCLOG
+               END-IF
+               OPEN I-O CALCHIST
+               IF WS-STATUS-CALCHIST = "35"
+                   OPEN OUTPUT CALCHIST
+                   CLOSE CALCHIST
+                   OPEN I-O CALCHIST
+               END-IF
+               PERFORM 1300-PULAR-PROCESSADOS THRU 1300-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-LER-CALCSEQ.
+           MOVE ZEROS TO WS-ULTIMA-TRANSACAO.
+           OPEN INPUT CALCSEQ.
+           IF WS-STATUS-CALCSEQ = "00"
+               READ CALCSEQ
+                   AT END MOVE ZEROS TO WS-ULTIMA-TRANSACAO
+                   NOT AT END MOVE CALCSEQ-ULTIMA-TRANSACAO
+                       TO WS-ULTIMA-TRANSACAO
+               END-READ
+               CLOSE CALCSEQ
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-LER-CALCCKP.
+           MOVE ZEROS TO WS-ULTIMO-PROCESSADO.
+           OPEN INPUT CALCCKP.
+           IF WS-STATUS-CALCCKP = "00"
+               READ CALCCKP
+                   AT END MOVE ZEROS TO WS-ULTIMO-PROCESSADO
+                   NOT AT END
+                       MOVE CALCCKP-ULTIMO-REGISTRO
+                           TO WS-ULTIMO-PROCESSADO
+      *             CALCCKP-ULTIMA-TRANSACAO IS WRITTEN EVERY RECORD,
+      *             CALCSEQ.DAT ONLY ON A CLEAN FINISH - TRUST THE
+      *             CHECKPOINT'S TRANSACTION NUMBER WHEN RESUMING AN
+      *             INCOMPLETE RUN SO CALCHIST.DAT KEYS STAY UNIQUE.
+                       IF CALCCKP-ULTIMO-REGISTRO NOT = ZEROS
+                           MOVE CALCCKP-ULTIMA-TRANSACAO
+                               TO WS-ULTIMA-TRANSACAO
+                       END-IF
+               END-READ
+               CLOSE CALCCKP
+           END-IF.
+           IF WS-ULTIMO-PROCESSADO NOT = ZEROS
+               DISPLAY "RETOMANDO APOS O REGISTRO " WS-ULTIMO-PROCESSADO
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1300-PULAR-PROCESSADOS.
+           PERFORM VARYING WS-CONTADOR-REGISTRO FROM 1 BY 1
+               UNTIL WS-CONTADOR-REGISTRO > WS-ULTIMO-PROCESSADO
+                   OR WS-FIM-ARQUIVO
+               READ CALCIN
+                   AT END MOVE "S" TO WS-SW-FIM-ARQUIVO
+               END-READ
+           END-PERFORM.
+           MOVE WS-ULTIMO-PROCESSADO TO WS-CONTADOR-REGISTRO.
+       1300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESSAR-ARQUIVO - LE E PROCESSA UM REGISTRO POR VEZ     *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-ARQUIVO.
+           READ CALCIN
+               AT END MOVE "S" TO WS-SW-FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-REGISTRO
+                   PERFORM 2100-PROCESSAR-REGISTRO THRU 2100-EXIT
+                   PERFORM 2200-GRAVAR-CHECKPOINT THRU 2200-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESSAR-REGISTRO.
+           MOVE "N" TO WS-SW-REGISTRO-VALIDO.
+           IF CALCIN-NUM-UM IS NUMERIC AND CALCIN-NUM-DOIS IS NUMERIC
+               MOVE CALCIN-NUM-UM TO numero-um
+               MOVE CALCIN-NUM-DOIS TO numero-dois
+               MOVE "S" TO WS-SW-REGISTRO-VALIDO
+           ELSE
+               DISPLAY "REGISTRO " WS-CONTADOR-REGISTRO
+                   " IGNORADO - OPERANDO NAO NUMERICO"
+           END-IF.
+           IF WS-REGISTRO-VALIDO
+               PERFORM 2110-CHAMAR-OPERACAO THRU 2110-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-CHAMAR-OPERACAO.
+           MOVE ZEROS TO mul-numero-tres.
+           MOVE "N" TO mul-indicador-modo.
+           EVALUATE TRUE
+               WHEN CALCIN-OP-SOMA
+                   CALL "SOMA" USING numero-um, numero-dois, resultado
+                   MOVE "A" TO WS-OPERACAO-LOG
+               WHEN CALCIN-OP-SUBTRACAO
+                   CALL "SUTRACAO" USING numero-um, numero-dois,
+                       resultado
+                   MOVE "S" TO WS-OPERACAO-LOG
+               WHEN CALCIN-OP-MULTIPLICACAO
+                   CALL "PROGMULT" USING numero-um, numero-dois,
+                       resultado, mul-numero-tres, mul-indicador-modo
+                   MOVE "M" TO WS-OPERACAO-LOG
+               WHEN CALCIN-OP-DIVISAO
+                   CALL "DIVISAO" USING numero-um, numero-dois,
+                       resultado
+                   MOVE "D" TO WS-OPERACAO-LOG
+               WHEN CALCIN-OP-RESTO
+                   CALL "RESTO" USING numero-um, numero-dois, resultado
+                   MOVE "R" TO WS-OPERACAO-LOG
+               WHEN OTHER
+                   DISPLAY "REGISTRO " WS-CONTADOR-REGISTRO
+                       " IGNORADO - OPERACAO INVALIDA"
+                   MOVE "N" TO WS-SW-REGISTRO-VALIDO
+           END-EVALUATE.
+           IF WS-REGISTRO-VALIDO
+               MOVE RETURN-CODE TO WS-RETORNO-CALCULO
+               PERFORM 7000-GRAVAR-CALCULO THRU 7000-EXIT
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+       2200-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CALCCKP.
+           MOVE WS-CONTADOR-REGISTRO TO CALCCKP-ULTIMO-REGISTRO.
+           MOVE WS-ULTIMA-TRANSACAO TO CALCCKP-ULTIMA-TRANSACAO.
+           WRITE CALCCKP-REGISTRO.
+           CLOSE CALCCKP.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-GRAVAR-CALCULO - GRAVA O LOG DE AUDITORIA E O HISTORICO   *
+      *----------------------------------------------------------------*
+       7000-GRAVAR-CALCULO.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+           PERFORM 7100-GRAVAR-LOG THRU 7100-EXIT.
+           PERFORM 7200-GRAVAR-HISTORICO THRU 7200-EXIT.
+       7000-EXIT.
+           EXIT.
+
+       7100-GRAVAR-LOG.
+           MOVE WS-OPERACAO-LOG TO CALCLOG-OPERACAO.
+           MOVE numero-um TO CALCLOG-NUM-UM.
+           MOVE numero-dois TO CALCLOG-NUM-DOIS.
+           MOVE resultado TO CALCLOG-RESULTADO.
+           MOVE WS-RETORNO-CALCULO TO CALCLOG-RETORNO.
+           MOVE WS-DATA-ATUAL TO CALCLOG-DATA.
+           MOVE WS-HORA-ATUAL TO CALCLOG-HORA.
+           WRITE CALCLOG-REGISTRO.
+       7100-EXIT.
+           EXIT.
+
+       7200-GRAVAR-HISTORICO.
+           ADD 1 TO WS-ULTIMA-TRANSACAO.
+           MOVE WS-ULTIMA-TRANSACAO TO CALCHIST-TRANSACAO.
+           MOVE WS-OPERACAO-LOG TO CALCHIST-OPERACAO.
+           MOVE numero-um TO CALCHIST-NUM-UM.
+           MOVE numero-dois TO CALCHIST-NUM-DOIS.
+           MOVE resultado TO CALCHIST-RESULTADO.
+           MOVE WS-RETORNO-CALCULO TO CALCHIST-RETORNO.
+           MOVE WS-DATA-ATUAL TO CALCHIST-DATA.
+           MOVE WS-HORA-ATUAL TO CALCHIST-HORA.
+           WRITE CALCHIST-REGISTRO
+               INVALID KEY
+                   DISPLAY "TRANSACAO " CALCHIST-TRANSACAO
+                       " JA EXISTE EM CALCHIST.DAT - REGISTRO PERDIDO"
+           END-WRITE.
+       7200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-FINALIZAR - FECHA ARQUIVOS E ATUALIZA O CONTROLE DE       *
+      * SEQUENCIA DE TRANSACOES                                        *
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+           IF WS-CALCIN-ABERTO
+               CLOSE CALCIN
+               CLOSE CALCLOG
+               CLOSE CALCHIST
+               OPEN OUTPUT CALCSEQ
+               MOVE WS-ULTIMA-TRANSACAO TO CALCSEQ-ULTIMA-TRANSACAO
+               WRITE CALCSEQ-REGISTRO
+               CLOSE CALCSEQ
+               PERFORM 9100-RESETAR-CHECKPOINT THRU 9100-EXIT
+           END-IF.
+           DISPLAY "CALCBAT - PROCESSAMENTO EM LOTE ENCERRADO".
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9100-RESETAR-CHECKPOINT - O ARQUIVO FOI LIDO ATE O FIM SEM     *
+      * ERRO, ENTAO ZERA O CHECKPOINT PARA QUE A PROXIMA EXECUCAO      *
+      * (COM UM CALCIN.DAT NOVO) COMECE DO PRIMEIRO REGISTRO           *
+      *----------------------------------------------------------------*
+       9100-RESETAR-CHECKPOINT.
+           OPEN OUTPUT CALCCKP.
+           MOVE ZEROS TO CALCCKP-ULTIMO-REGISTRO.
+           MOVE ZEROS TO CALCCKP-ULTIMA-TRANSACAO.
+           WRITE CALCCKP-REGISTRO.
+           CLOSE CALCCKP.
+       9100-EXIT.
+           EXIT.
