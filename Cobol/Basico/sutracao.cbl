@@ -1,22 +1,29 @@
+      ******************************************************************
+      * Mod-log:
+      *  09/08 RPS  Convertido em subprograma (PROGRAM-ID proprio,
+      *             LINKAGE SECTION via COPY CALCWS) para poder ser
+      *             chamado pelo CALCDOS/CALCBAT em vez de rodar como
+      *             executavel isolado. resultado agora vem do
+      *             copybook com sinal (S9(07)V99), entao uma
+      *             subtracao onde numero-um e maior que numero-dois
+      *             mostra o valor negativo real em vez de estourar
+      *             ON SIZE ERROR e zerar o resultado. RETURN-CODE e
+      *             setado quando ocorre ON SIZE ERROR.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. soma.
+       PROGRAM-ID. SUTRACAO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 numero-um       PIC 9 VALUE ZEROS.
-       01 numero-dois     PIC 9 VALUE ZEROS.
-       01 resultado       PIC 9 VALUE ZEROS.
-       PROCEDURE DIVISION.
-       DISPLAY "Bem vindo ao programa de Soma em Cobol"
-       DISPLAY "POR FAVOR INFORME UM NUMERO :".
-       ACCEPT numero-um
-       DISPLAY "POR FAVOR INFORME UM NUMERO :".
-       ACCEPT numero-dois
+       LINKAGE SECTION.
+       COPY CALCWS.
+       PROCEDURE DIVISION USING numero-um, numero-dois, resultado.
+       MOVE ZEROS TO RETURN-CODE.
        SUBTRACT numero-um FROM numero-dois GIVING resultado
        ON SIZE ERROR
        MOVE ZEROS TO resultado
+       MOVE 16 TO RETURN-CODE
        DISPLAY "ERRO RESULTADO MAIOR QUE A CAPACIDADE"
        END-SUBTRACT
-       DISPLAY "O RESULTADO DO CALCULO E = ",resultado
-            STOP RUN.
-       END PROGRAM soma.
+       GOBACK.
+       END PROGRAM SUTRACAO.
